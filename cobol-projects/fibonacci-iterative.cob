@@ -1,19 +1,615 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Fibonacci.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SYSIN-FILE ASSIGN TO "SYSIN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT REPORT-FILE ASSIGN TO "FIBOUT.PRT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT TERMS-FILE ASSIGN TO "FIBTERMS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS TERM-KEY
+        FILE STATUS IS WS-TERMS-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "FIBCKPT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "FIBAUDIT.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT TRANS-FILE ASSIGN TO "FIBTRANS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRANS-STATUS.
+    SELECT EXTRACT-FILE ASSIGN TO "FIBEXTR.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
+FILE SECTION.
+FD  SYSIN-FILE
+    LABEL RECORDS ARE STANDARD.
+01  SYSIN-RECORD.
+    05  SYSIN-N                  PIC 9(5).
+    05  SYSIN-F1-SEED            PIC 9(21)V9(1).
+    05  SYSIN-F2-SEED            PIC 9(21)V9(1).
+    05  SYSIN-RECON-FLAG         PIC X(1).
+    05  SYSIN-CKPT-EVERY         PIC 9(5).
+    05  FILLER                   PIC X(25).
+FD  REPORT-FILE
+    LABEL RECORDS ARE STANDARD.
+01  REPORT-LINE               PIC X(95).
+FD  TERMS-FILE
+    LABEL RECORDS ARE STANDARD.
+01  TERM-RECORD.
+    05  TERM-KEY.
+        10  TERM-REQUESTER-ID    PIC X(10).
+        10  TERM-SEED-F1         PIC 9(21)V9(1).
+        10  TERM-SEED-F2         PIC 9(21)V9(1).
+        10  TERM-I               PIC 9(5).
+    05  TERM-FIB                 PIC 9(21)V9(1).
+FD  CHECKPOINT-FILE
+    LABEL RECORDS ARE STANDARD.
+01  CKPT-RECORD.
+    05  CKPT-REQUESTER-ID        PIC X(10).
+    05  CKPT-N                   PIC 9(5).
+    05  CKPT-SEED-F1             PIC 9(21)V9(1).
+    05  CKPT-SEED-F2             PIC 9(21)V9(1).
+    05  CKPT-I                   PIC 9(5).
+    05  CKPT-F1                  PIC 9(21)V9(1).
+    05  CKPT-F2                  PIC 9(21)V9(1).
+    05  CKPT-FIB                 PIC 9(21)V9(1).
+FD  AUDIT-FILE
+    LABEL RECORDS ARE STANDARD.
+01  AUDIT-LINE                PIC X(130).
+FD  TRANS-FILE
+    LABEL RECORDS ARE STANDARD.
+01  TRANS-RECORD.
+    05  TRAN-REQUESTER-ID        PIC X(10).
+    05  TRAN-N                   PIC 9(5).
+    05  FILLER                   PIC X(65).
+FD  EXTRACT-FILE
+    LABEL RECORDS ARE STANDARD.
+01  EXTRACT-LINE               PIC X(100).
 WORKING-STORAGE SECTION.
-01  F1                   PIC 9(21)V9(1) VALUE 0.0.
-01  F2                   PIC 9(21)V9(1) VALUE 1.0.
+01  F1                   PIC 9(21)V9(1).
+01  F2                   PIC 9(21)V9(1).
 01  FIB                  PIC 9(21)V9(1).
-01  N                    PIC 9(5) VALUE 100.
+01  N                    PIC 9(5).
 01  I                    PIC 9(5) VALUE 3.
 
+01  WS-MAX-FIB-VALUE     PIC 9(21)V9(1) VALUE 999999999999999999999.9.
+01  WS-TRIAL-F1          PIC 9(30)V9(1).
+01  WS-TRIAL-F2          PIC 9(30)V9(1).
+01  WS-TRIAL-FIB         PIC 9(30)V9(1).
+01  WS-TRIAL-I           PIC 9(5).
+01  WS-TRIAL-OVERFLOW    PIC X(1) VALUE "N".
+
+01  WS-CURRENT-DATE.
+    05  WS-CD-YY             PIC 9(2).
+    05  WS-CD-MM             PIC 9(2).
+    05  WS-CD-DD             PIC 9(2).
+01  WS-PAGE-COUNT        PIC 9(3) VALUE 0.
+01  WS-LINE-COUNT        PIC 9(3) VALUE 0.
+01  WS-LINES-PER-PAGE    PIC 9(3) VALUE 60.
+
+01  WS-REPORT-HEADER-1.
+    05  FILLER               PIC X(20) VALUE "FIBONACCI SEQUENCE R".
+    05  FILLER               PIC X(14) VALUE "EPORT   DATE: ".
+    05  WS-HDR-MM            PIC 99.
+    05  FILLER               PIC X(1) VALUE "/".
+    05  WS-HDR-DD            PIC 99.
+    05  FILLER               PIC X(1) VALUE "/".
+    05  WS-HDR-YY            PIC 99.
+    05  FILLER               PIC X(10) VALUE "   PAGE: ".
+    05  WS-HDR-PAGE          PIC ZZ9.
+01  WS-REPORT-HEADER-2.
+    05  FILLER               PIC X(12) VALUE "REQUESTER: ".
+    05  WS-HDR-REQUESTER     PIC X(10).
+    05  FILLER               PIC X(6) VALUE "  N: ".
+    05  WS-HDR-N             PIC ZZZZ9.
+01  WS-REPORT-HEADER-3.
+    05  FILLER               PIC X(10) VALUE "  I     ".
+    05  FILLER               PIC X(30) VALUE "FIB(I)".
+01  WS-REPORT-DETAIL.
+    05  WS-DET-I             PIC ZZZZ9.
+    05  FILLER               PIC X(5) VALUE SPACES.
+    05  WS-DET-FIB           PIC Z(20)9.9.
+
+01  WS-TERMS-STATUS      PIC XX.
+
+01  WS-CKPT-STATUS       PIC XX.
+01  WS-CHECKPOINT-EVERY  PIC 9(5) VALUE 25.
+01  WS-START-I           PIC 9(5) VALUE 2.
+01  WS-BF-F1             PIC 9(21)V9(1).
+01  WS-BF-F2             PIC 9(21)V9(1).
+01  WS-BF-FIB            PIC 9(21)V9(1).
+01  WS-BF-I              PIC 9(5).
+01  WS-REPLAY-UPPER      PIC 9(5).
+
+01  WS-TRANS-STATUS      PIC XX.
+01  WS-TRANS-EOF         PIC X VALUE "N".
+01  WS-TRANS-COUNT       PIC 9(5) VALUE 0.
+01  WS-REQUESTER-ID      PIC X(10) VALUE "DEFAULT".
+01  WS-TERM-FOUND        PIC X(1) VALUE "N".
+01  WS-BATCH-MODE        PIC X(1) VALUE "N".
+01  WS-N-VALID           PIC X(1) VALUE "Y".
+
+01  WS-SEED-F1           PIC 9(21)V9(1).
+01  WS-SEED-F2           PIC 9(21)V9(1).
+01  WS-RECON-F1          PIC 9(21)V9(1).
+01  WS-RECON-F2          PIC 9(21)V9(1).
+01  WS-RECON-FIB         PIC 9(21)V9(1).
+01  WS-RECON-I           PIC 9(5).
+01  WS-RECON-LINE.
+    05  FILLER               PIC X(17) VALUE "RECONCILIATION: ".
+    05  WS-RECON-STATUS      PIC X(10).
+    05  FILLER               PIC X(11) VALUE "  EXPECTED=".
+    05  WS-RECON-EXPECTED    PIC Z(20)9.9.
+    05  FILLER               PIC X(9) VALUE "  ACTUAL=".
+    05  WS-RECON-ACTUAL      PIC Z(20)9.9.
+
+01  WS-FULL-DATE         PIC 9(8).
+01  WS-START-TIME        PIC 9(8).
+01  WS-END-TIME          PIC 9(8).
+01  WS-ELAPSED-TIME      PIC 9(8).
+01  WS-AUDIT-RECORD.
+    05  FILLER               PIC X(12) VALUE "REQUESTER: ".
+    05  AUD-REQUESTER-ID     PIC X(10).
+    05  FILLER               PIC X(11) VALUE "  RUNDATE: ".
+    05  AUD-RUN-DATE         PIC 9(8).
+    05  FILLER               PIC X(9) VALUE "  TIME: ".
+    05  AUD-RUN-TIME         PIC 9(8).
+    05  FILLER               PIC X(6) VALUE "  N: ".
+    05  AUD-N                PIC ZZZZ9.
+    05  FILLER               PIC X(11) VALUE "  ELAPSED: ".
+    05  AUD-ELAPSED          PIC 9(8).
+    05  FILLER               PIC X(7) VALUE "  FIB: ".
+    05  AUD-FIB              PIC Z(20)9.9.
+
+01  WS-EXTRACT-COUNT     PIC 9(7) VALUE 0.
+01  WS-EXTRACT-LAST-FIB  PIC 9(21)V9(1) VALUE 0.
+
+01  WS-EXTRACT-HEADER.
+    05  FILLER               PIC X(3) VALUE "HDR".
+    05  EXTR-HDR-RUN-DATE    PIC 9(8).
+    05  FILLER               PIC X(2) VALUE SPACES.
+    05  EXTR-HDR-SEED-F1     PIC Z(20)9.9.
+    05  FILLER               PIC X(2) VALUE SPACES.
+    05  EXTR-HDR-SEED-F2     PIC Z(20)9.9.
+    05  FILLER               PIC X(2) VALUE SPACES.
+    05  EXTR-HDR-RECON-FLAG  PIC X(1).
+    05  FILLER               PIC X(36) VALUE SPACES.
+01  WS-EXTRACT-DETAIL.
+    05  FILLER               PIC X(3) VALUE "DET".
+    05  EXTR-DET-REQUESTER   PIC X(10).
+    05  FILLER               PIC X(1) VALUE SPACES.
+    05  EXTR-DET-N           PIC ZZZZ9.
+    05  FILLER               PIC X(1) VALUE SPACES.
+    05  EXTR-DET-I           PIC ZZZZ9.
+    05  FILLER               PIC X(1) VALUE SPACES.
+    05  EXTR-DET-FIB         PIC Z(20)9.9.
+    05  FILLER               PIC X(51) VALUE SPACES.
+01  WS-EXTRACT-TRAILER.
+    05  FILLER               PIC X(3) VALUE "TRL".
+    05  EXTR-TRL-COUNT       PIC 9(7).
+    05  FILLER               PIC X(2) VALUE SPACES.
+    05  EXTR-TRL-FIB         PIC Z(20)9.9.
+    05  FILLER               PIC X(65) VALUE SPACES.
+
 PROCEDURE DIVISION.
 MAIN-LOGIC.
-   PERFORM VARYING I FROM 2 BY 1 UNTIL I > N
-       COMPUTE FIB = F1 + F2
-       COMPUTE F1 = F2
-       COMPUTE F2 = FIB
-   END-PERFORM.
-   DISPLAY FIB.
+*>   Drives the whole job from FIBTRANS.DAT, a sequential transaction
+*>   file of N requests from different requesters, so one job step
+*>   satisfies a whole pile of requests instead of one run per N. If
+*>   no transaction file is present, SYSIN-N is honored as a single
+*>   fallback request for backward compatibility with a one-off run.
+   PERFORM READ-RUN-PARAMETERS.
+   ACCEPT WS-CURRENT-DATE FROM DATE.
+   ACCEPT WS-FULL-DATE FROM DATE YYYYMMDD.
+   OPEN OUTPUT REPORT-FILE.
+   PERFORM OPEN-TERMS-FILE.
+   OPEN OUTPUT EXTRACT-FILE.
+   PERFORM WRITE-EXTRACT-HEADER.
+   OPEN INPUT TRANS-FILE.
+   IF WS-TRANS-STATUS = "00"
+       PERFORM UNTIL WS-TRANS-EOF = "Y"
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-TRANS-EOF
+               NOT AT END
+                   ADD 1 TO WS-TRANS-COUNT
+                   MOVE TRAN-REQUESTER-ID TO WS-REQUESTER-ID
+                   MOVE TRAN-N TO N
+                   MOVE "Y" TO WS-BATCH-MODE
+                   PERFORM RUN-ONE-REQUEST
+           END-READ
+       END-PERFORM
+       CLOSE TRANS-FILE
+   END-IF.
+   IF WS-TRANS-COUNT = 0
+       MOVE "DEFAULT" TO WS-REQUESTER-ID
+       MOVE SYSIN-N TO N
+       MOVE "N" TO WS-BATCH-MODE
+       PERFORM RUN-ONE-REQUEST
+   END-IF.
+   PERFORM WRITE-EXTRACT-TRAILER.
+   CLOSE REPORT-FILE.
+   CLOSE TERMS-FILE.
+   CLOSE EXTRACT-FILE.
    STOP RUN.
+
+OPEN-TERMS-FILE.
+*>   Opens FIBTERMS.DAT I-O so terms persisted by an earlier run stay
+*>   on disk for LOOKUP-EXISTING-TERM/BACKFILL-RESUMED-TERMS to reuse,
+*>   instead of OPEN OUTPUT truncating the file at the start of every
+*>   job. Creates the file on the very first run when it does not yet
+*>   exist.
+   OPEN I-O TERMS-FILE.
+   IF WS-TERMS-STATUS = "35"
+       OPEN OUTPUT TERMS-FILE
+       CLOSE TERMS-FILE
+       OPEN I-O TERMS-FILE
+   END-IF.
+
+RUN-ONE-REQUEST.
+*>   Carries one transaction's N request through validation, the
+*>   already-computed-term lookup, checkpoint/restart, the sequence
+*>   loop, reconciliation and the audit log - everything MAIN-LOGIC
+*>   used to do for the single hardcoded run, now repeated once per
+*>   transaction. WS-BATCH-MODE (set by the caller) tells
+*>   VALIDATE-REQUESTED-N whether an invalid/overflowing N should only
+*>   fail this one transaction (batch) or stop the job outright (the
+*>   single-request fallback); when it fails this transaction, the
+*>   lookup/sequence/reconciliation work below is skipped but the
+*>   transaction still gets an audit record, same as a successful one.
+   ACCEPT WS-START-TIME FROM TIME.
+   MOVE SYSIN-F1-SEED TO F1.
+   MOVE SYSIN-F2-SEED TO F2.
+   MOVE SYSIN-F1-SEED TO WS-SEED-F1.
+   MOVE SYSIN-F2-SEED TO WS-SEED-F2.
+   PERFORM VALIDATE-REQUESTED-N.
+   IF WS-N-VALID = "Y"
+       PERFORM LOOKUP-EXISTING-TERM
+       IF WS-TERM-FOUND = "Y"
+           MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+           MOVE N TO WS-REPLAY-UPPER
+           PERFORM REPLAY-TERMS-FOR-REPORT
+       ELSE
+           PERFORM RESTORE-CHECKPOINT
+           MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+           PERFORM BACKFILL-RESUMED-TERMS
+           PERFORM VARYING I FROM WS-START-I BY 1 UNTIL I > N
+               COMPUTE FIB = F1 + F2
+               COMPUTE F1 = F2
+               COMPUTE F2 = FIB
+               PERFORM PRINT-SEQUENCE-LINE
+               PERFORM WRITE-TERM-RECORD
+               PERFORM WRITE-EXTRACT-DETAIL
+               PERFORM WRITE-CHECKPOINT-RECORD
+           END-PERFORM
+           PERFORM CLEAR-CHECKPOINT
+       END-IF
+       IF SYSIN-RECON-FLAG = "Y"
+           PERFORM RECONCILE-RESULT
+       END-IF
+   ELSE
+       MOVE 0 TO FIB
+   END-IF.
+   PERFORM WRITE-AUDIT-RECORD.
+   DISPLAY FIB.
+
+READ-RUN-PARAMETERS.
+*>   Reads the run's SYSIN parameter card so N no longer requires a
+*>   source change/recompile for each different sequence length, and
+*>   so F1/F2 can be seeded for other second-order recurrences (e.g.
+*>   2 and 1 for Lucas numbers) instead of being locked to Fibonacci.
+*>   The seeds, reconciliation flag and checkpoint interval apply to
+*>   every transaction in the batch; SYSIN-N is only used as a
+*>   fallback N when FIBTRANS.DAT has no requests. SYSIN-CKPT-EVERY
+*>   overrides the compiled-in checkpoint interval when the operator
+*>   supplies one; zero/blank leaves the default in place.
+   OPEN INPUT SYSIN-FILE.
+   READ SYSIN-FILE.
+   CLOSE SYSIN-FILE.
+   IF SYSIN-CKPT-EVERY > 0
+       MOVE SYSIN-CKPT-EVERY TO WS-CHECKPOINT-EVERY
+   END-IF.
+
+VALIDATE-REQUESTED-N.
+*>   Re-runs the recurrence in a wide trial field before the real
+*>   PERFORM VARYING loop so an N that would overflow the PIC
+*>   9(21)V9(1) fields is caught up front instead of truncating FIB.
+*>   ON SIZE ERROR guards the trial COMPUTE itself and exits the trial
+*>   loop the moment it overflows, so a huge or fast-growing (custom
+*>   seed) N can never run to completion on wrapped/garbage digits and
+*>   land back under WS-MAX-FIB-VALUE by chance. WS-N-VALID tells the
+*>   caller whether this transaction can proceed; see REJECT-OR-STOP
+*>   for what happens when it can't.
+   MOVE "Y" TO WS-N-VALID.
+   IF N < 2
+       DISPLAY "FIBONACCI: INVALID N - MUST BE 2 OR GREATER"
+       PERFORM REJECT-OR-STOP
+   ELSE
+       MOVE "N" TO WS-TRIAL-OVERFLOW
+       MOVE F1 TO WS-TRIAL-F1
+       MOVE F2 TO WS-TRIAL-F2
+       PERFORM VARYING WS-TRIAL-I FROM 2 BY 1
+           UNTIL WS-TRIAL-I > N OR WS-TRIAL-OVERFLOW = "Y"
+           COMPUTE WS-TRIAL-FIB = WS-TRIAL-F1 + WS-TRIAL-F2
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-TRIAL-OVERFLOW
+           END-COMPUTE
+           IF WS-TRIAL-OVERFLOW = "N"
+               MOVE WS-TRIAL-F2 TO WS-TRIAL-F1
+               MOVE WS-TRIAL-FIB TO WS-TRIAL-F2
+           END-IF
+       END-PERFORM
+       IF WS-TRIAL-OVERFLOW = "Y" OR WS-TRIAL-FIB > WS-MAX-FIB-VALUE
+           DISPLAY "FIBONACCI: REQUESTED N=" N
+               " WOULD OVERFLOW PIC 9(21)V9(1)"
+           PERFORM REJECT-OR-STOP
+       END-IF
+   END-IF.
+
+REJECT-OR-STOP.
+*>   An invalid or overflowing N in a batch transaction only fails
+*>   that one transaction - MAIN-LOGIC's transaction loop has other
+*>   requests queued behind it and still needs to reach
+*>   WRITE-EXTRACT-TRAILER once they are all done, and every
+*>   transaction (failed or not) still gets its own audit record. The
+*>   single-request fallback path (no transaction file present) has no
+*>   other work to protect, so it keeps stopping the job outright.
+   IF WS-BATCH-MODE = "Y"
+       MOVE "N" TO WS-N-VALID
+   ELSE
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+   END-IF.
+
+PRINT-SEQUENCE-LINE.
+*>   Writes every I/FIB term computed by the PERFORM VARYING loop to
+*>   the sequence report instead of discarding the intermediate terms.
+   IF WS-LINE-COUNT = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+       PERFORM PRINT-REPORT-HEADER
+   END-IF.
+   MOVE I TO WS-DET-I.
+   MOVE FIB TO WS-DET-FIB.
+   MOVE WS-REPORT-DETAIL TO REPORT-LINE.
+   WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+   ADD 1 TO WS-LINE-COUNT.
+
+PRINT-REPORT-HEADER.
+*>   Run-date header and page break, repeated whenever the page fills
+*>   or a new transaction's sequence starts.
+   ADD 1 TO WS-PAGE-COUNT.
+   MOVE WS-CD-MM TO WS-HDR-MM.
+   MOVE WS-CD-DD TO WS-HDR-DD.
+   MOVE WS-CD-YY TO WS-HDR-YY.
+   MOVE WS-PAGE-COUNT TO WS-HDR-PAGE.
+   MOVE WS-REPORT-HEADER-1 TO REPORT-LINE.
+   IF WS-PAGE-COUNT = 1
+       WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+   ELSE
+       WRITE REPORT-LINE AFTER ADVANCING PAGE
+   END-IF.
+   MOVE WS-REQUESTER-ID TO WS-HDR-REQUESTER.
+   MOVE N TO WS-HDR-N.
+   MOVE WS-REPORT-HEADER-2 TO REPORT-LINE.
+   WRITE REPORT-LINE AFTER ADVANCING 2 LINES.
+   MOVE WS-REPORT-HEADER-3 TO REPORT-LINE.
+   WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+   MOVE 0 TO WS-LINE-COUNT.
+
+WRITE-TERM-RECORD.
+*>   Persists each (I, FIB) pair keyed by requester, seed pair and I
+*>   so a later job can look up a term that was already generated
+*>   instead of recomputing it. The seed pair is part of the key
+*>   because seed customization lets the same requester run different
+*>   recurrences (e.g. plain Fibonacci then Lucas 2/1) for the same N - without it
+*>   a Lucas run would collide with a cached Fibonacci term for the
+*>   same requester/I and return the wrong sequence's value.
+   MOVE WS-REQUESTER-ID TO TERM-REQUESTER-ID.
+   MOVE WS-SEED-F1 TO TERM-SEED-F1.
+   MOVE WS-SEED-F2 TO TERM-SEED-F2.
+   MOVE I TO TERM-I.
+   MOVE FIB TO TERM-FIB.
+   WRITE TERM-RECORD
+       INVALID KEY
+           DISPLAY "FIBONACCI: DUPLICATE TERM KEY I=" I " - SKIPPED"
+   END-WRITE.
+
+LOOKUP-EXISTING-TERM.
+*>   Checks FIBTERMS.DAT for a term already generated by an earlier
+*>   run for this exact requester/seed-pair/N before recomputing it,
+*>   so a repeat request is answered by a keyed lookup instead of
+*>   rerunning the whole PERFORM VARYING loop from scratch. The seed
+*>   pair is part of the lookup key (see WRITE-TERM-RECORD) so a
+*>   requester's Lucas run can never be answered with a cached
+*>   Fibonacci term for the same N, or vice versa. A request for a
+*>   larger N than any previously cached for this requester/seed pair
+*>   is not a key match (TERM-I only ever holds exactly-cached I
+*>   values) and falls through to a full recompute from I=2.
+   MOVE "N" TO WS-TERM-FOUND.
+   MOVE WS-REQUESTER-ID TO TERM-REQUESTER-ID.
+   MOVE WS-SEED-F1 TO TERM-SEED-F1.
+   MOVE WS-SEED-F2 TO TERM-SEED-F2.
+   MOVE N TO TERM-I.
+   READ TERMS-FILE
+       KEY IS TERM-KEY
+       INVALID KEY
+           CONTINUE
+       NOT INVALID KEY
+           MOVE TERM-FIB TO FIB
+           MOVE "Y" TO WS-TERM-FOUND
+           DISPLAY "FIBONACCI: TERM N=" N " FOR REQUESTER "
+               WS-REQUESTER-ID
+               " ALREADY IN FIBTERMS.DAT - LOOKUP USED"
+   END-READ.
+
+WRITE-EXTRACT-HEADER.
+*>   Header record for the BI load job - run date and the seed/
+*>   reconciliation parameters used for the batch - written once
+*>   before any transaction is processed.
+   MOVE WS-FULL-DATE TO EXTR-HDR-RUN-DATE.
+   MOVE SYSIN-F1-SEED TO EXTR-HDR-SEED-F1.
+   MOVE SYSIN-F2-SEED TO EXTR-HDR-SEED-F2.
+   MOVE SYSIN-RECON-FLAG TO EXTR-HDR-RECON-FLAG.
+   MOVE WS-EXTRACT-HEADER TO EXTRACT-LINE.
+   WRITE EXTRACT-LINE.
+
+WRITE-EXTRACT-DETAIL.
+*>   One detail record per computed term, keyed by requester/N/I like
+*>   TERMS-FILE, so the BI team's load job can pick up the extract
+*>   directly instead of someone reformatting console output.
+   MOVE WS-REQUESTER-ID TO EXTR-DET-REQUESTER.
+   MOVE N TO EXTR-DET-N.
+   MOVE I TO EXTR-DET-I.
+   MOVE FIB TO EXTR-DET-FIB.
+   MOVE WS-EXTRACT-DETAIL TO EXTRACT-LINE.
+   WRITE EXTRACT-LINE.
+   ADD 1 TO WS-EXTRACT-COUNT.
+   MOVE FIB TO WS-EXTRACT-LAST-FIB.
+
+WRITE-EXTRACT-TRAILER.
+*>   Trailer record with the total detail record count and the final
+*>   FIB value computed across the whole batch, closing out the
+*>   extract for the BI team's load job.
+   MOVE WS-EXTRACT-COUNT TO EXTR-TRL-COUNT.
+   MOVE WS-EXTRACT-LAST-FIB TO EXTR-TRL-FIB.
+   MOVE WS-EXTRACT-TRAILER TO EXTRACT-LINE.
+   WRITE EXTRACT-LINE.
+
+RESTORE-CHECKPOINT.
+*>   Picks up a prior run's last checkpoint for this same requester,
+*>   seed pair and N (if any) so a restarted job resumes the PERFORM
+*>   VARYING loop instead of starting at I=2. A checkpoint left behind
+*>   by a different transaction, or by an earlier run of the same
+*>   requester/N under a different seed pair, is ignored -
+*>   otherwise a restart could resume the wrong recurrence with F1/F2
+*>   from one seed pair and BACKFILL-RESUMED-TERMS deriving the
+*>   earlier terms from another.
+   MOVE 2 TO WS-START-I.
+   OPEN INPUT CHECKPOINT-FILE.
+   IF WS-CKPT-STATUS = "00"
+       READ CHECKPOINT-FILE
+       IF WS-CKPT-STATUS = "00"
+           AND CKPT-REQUESTER-ID = WS-REQUESTER-ID
+           AND CKPT-N = N
+           AND CKPT-SEED-F1 = WS-SEED-F1
+           AND CKPT-SEED-F2 = WS-SEED-F2
+           MOVE CKPT-F1 TO F1
+           MOVE CKPT-F2 TO F2
+           MOVE CKPT-FIB TO FIB
+           COMPUTE WS-START-I = CKPT-I + 1
+           DISPLAY "FIBONACCI: RESUMING FROM CHECKPOINT AT I="
+               WS-START-I
+       END-IF
+       CLOSE CHECKPOINT-FILE
+   END-IF.
+
+BACKFILL-RESUMED-TERMS.
+*>   A restart resumes the COMPUTE chain at WS-START-I, but this run's
+*>   sequence report and BI extract still need to show I=2..
+*>   WS-START-I-1 - those terms are already safe in FIBTERMS.DAT from
+*>   the run that checkpointed them (OPEN-TERMS-FILE no longer wipes
+*>   them), so this only re-derives the values here via
+*>   REPLAY-TERMS-FOR-REPORT to complete this run's report/extract; it
+*>   does not rewrite FIBTERMS.DAT.
+   IF WS-START-I > 2
+       COMPUTE WS-REPLAY-UPPER = WS-START-I - 1
+       PERFORM REPLAY-TERMS-FOR-REPORT
+   END-IF.
+
+REPLAY-TERMS-FOR-REPORT.
+*>   Cheaply re-derives I=2..WS-REPLAY-UPPER from the seed pair (a
+*>   plain COMPUTE, not the persisted PERFORM VARYING loop) purely to
+*>   populate this run's sequence report and BI extract - used both
+*>   by BACKFILL-RESUMED-TERMS (WS-REPLAY-UPPER = WS-START-I - 1, the
+*>   terms skipped on a checkpoint restart) and by RUN-ONE-REQUEST's
+*>   FIBTERMS.DAT cache hit (WS-REPLAY-UPPER = N, the full sequence
+*>   for a repeat request) so neither path silently thins the report/
+*>   extract down to a single line the way a bare cache lookup would.
+   MOVE WS-SEED-F1 TO WS-BF-F1.
+   MOVE WS-SEED-F2 TO WS-BF-F2.
+   PERFORM VARYING WS-BF-I FROM 2 BY 1 UNTIL WS-BF-I > WS-REPLAY-UPPER
+       COMPUTE WS-BF-FIB = WS-BF-F1 + WS-BF-F2
+       MOVE WS-BF-F2 TO WS-BF-F1
+       MOVE WS-BF-FIB TO WS-BF-F2
+       MOVE WS-BF-I TO I
+       MOVE WS-BF-FIB TO FIB
+       PERFORM PRINT-SEQUENCE-LINE
+       PERFORM WRITE-EXTRACT-DETAIL
+   END-PERFORM.
+
+WRITE-CHECKPOINT-RECORD.
+*>   Captures I, F1, F2 and FIB every WS-CHECKPOINT-EVERY iterations
+*>   so a long run that abends does not have to recompute from I=2.
+*>   The seed pair rides along so RESTORE-CHECKPOINT can refuse to
+*>   resume a different recurrence for the same requester/N.
+   IF FUNCTION MOD(I, WS-CHECKPOINT-EVERY) = 0
+       MOVE WS-REQUESTER-ID TO CKPT-REQUESTER-ID
+       MOVE N TO CKPT-N
+       MOVE WS-SEED-F1 TO CKPT-SEED-F1
+       MOVE WS-SEED-F2 TO CKPT-SEED-F2
+       MOVE I TO CKPT-I
+       MOVE F1 TO CKPT-F1
+       MOVE F2 TO CKPT-F2
+       MOVE FIB TO CKPT-FIB
+       OPEN OUTPUT CHECKPOINT-FILE
+       WRITE CKPT-RECORD
+       CLOSE CHECKPOINT-FILE
+   END-IF.
+
+CLEAR-CHECKPOINT.
+*>   A run that reaches N successfully no longer needs its checkpoint;
+*>   clearing it keeps the next fresh run from resuming a finished one.
+   OPEN OUTPUT CHECKPOINT-FILE.
+   CLOSE CHECKPOINT-FILE.
+
+RECONCILE-RESULT.
+*>   Recomputes FIB(N) from the original seeds using ADD ... GIVING
+*>   instead of the COMPUTE chain MAIN-LOGIC uses, and compares the
+*>   two results so a compiler/environment issue affecting one verb
+*>   but not the other is caught before FIB feeds a downstream report.
+   MOVE WS-SEED-F1 TO WS-RECON-F1.
+   MOVE WS-SEED-F2 TO WS-RECON-F2.
+   PERFORM VARYING WS-RECON-I FROM 2 BY 1 UNTIL WS-RECON-I > N
+       ADD WS-RECON-F1 TO WS-RECON-F2 GIVING WS-RECON-FIB
+       MOVE WS-RECON-F2 TO WS-RECON-F1
+       MOVE WS-RECON-FIB TO WS-RECON-F2
+   END-PERFORM.
+   MOVE FIB TO WS-RECON-ACTUAL.
+   MOVE WS-RECON-FIB TO WS-RECON-EXPECTED.
+   IF WS-RECON-FIB = FIB
+       MOVE "MATCH" TO WS-RECON-STATUS
+   ELSE
+       MOVE "MISMATCH" TO WS-RECON-STATUS
+   END-IF.
+   MOVE WS-RECON-LINE TO REPORT-LINE.
+   WRITE REPORT-LINE AFTER ADVANCING 2 LINES.
+   ADD 2 TO WS-LINE-COUNT.
+
+WRITE-AUDIT-RECORD.
+*>   Appends one audit record per run - date/time, requested N,
+*>   elapsed run time and the final FIB - so operations can review
+*>   job history without digging through old job output. WS-START-TIME
+*>   and WS-END-TIME are both HHMMSSss from ACCEPT FROM TIME, so a
+*>   transaction (or a long checkpointed run) that is still going past
+*>   midnight sees WS-END-TIME come back smaller than WS-START-TIME; a
+*>   day's worth of hundredths is added back in before subtracting so
+*>   the elapsed time stays correct instead of going negative and
+*>   losing its sign in the unsigned PIC 9(8) field.
+   ACCEPT WS-END-TIME FROM TIME.
+   IF WS-END-TIME < WS-START-TIME
+       COMPUTE WS-ELAPSED-TIME = WS-END-TIME + 24000000 - WS-START-TIME
+   ELSE
+       COMPUTE WS-ELAPSED-TIME = WS-END-TIME - WS-START-TIME
+   END-IF.
+   MOVE WS-REQUESTER-ID TO AUD-REQUESTER-ID.
+   MOVE WS-FULL-DATE TO AUD-RUN-DATE.
+   MOVE WS-END-TIME TO AUD-RUN-TIME.
+   MOVE N TO AUD-N.
+   MOVE WS-ELAPSED-TIME TO AUD-ELAPSED.
+   MOVE FIB TO AUD-FIB.
+   MOVE WS-AUDIT-RECORD TO AUDIT-LINE.
+   OPEN EXTEND AUDIT-FILE.
+   WRITE AUDIT-LINE.
+   CLOSE AUDIT-FILE.
